@@ -0,0 +1,381 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  MODULE-RPT
+      *    AUTHOR.      D. LAMBERT
+      *    INSTALLATION. THEMADDOGTMDG - PLATFORM ENGINEERING
+      *    DATE-WRITTEN. 2026-08-09
+      *    DATE-COMPILED.
+      *
+      *    REMARKS.
+      *        READS THE MODULE-CATALOG BUILT BY CREATE-MODULE AND
+      *        PRINTS A PROVISIONING SUMMARY - TOTAL MODULES CREATED
+      *        PER DAY, PER WEEK, AND PER OWNING TEAM.
+      *
+      *    MODIFICATION HISTORY.
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------------
+      *    2026-08-09 DL100 ORIGINAL PROGRAM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULE-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MODULE-CATALOG ASSIGN TO "MODCAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAT-MODULE-NAME
+               FILE STATUS IS DL100-CATALOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MODULE-CATALOG.
+       COPY "modcat.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  DL100-CATALOG-STATUS        PIC X(02).
+
+       01  DL100-CATALOG-EOF-SW        PIC X(01) VALUE "N".
+           88  DL100-CATALOG-EOF                  VALUE "Y".
+           88  DL100-CATALOG-NOT-EOF              VALUE "N".
+
+      *---------------------------------------------------------------*
+      *    DAILY TOTALS TABLE - ONE ENTRY PER DISTINCT CREATE DATE.    *
+      *---------------------------------------------------------------*
+       01  DL100-DAY-TABLE.
+           05  DL100-DAY-ENTRY OCCURS 400 TIMES.
+               10  DL100-DAY-DATE          PIC 9(08).
+               10  DL100-DAY-COUNT         PIC 9(05) COMP.
+       01  DL100-DAY-COUNT-USED        PIC 9(03) COMP VALUE 0.
+       01  DL100-DAY-IX                PIC 9(03) COMP.
+       01  DL100-DAY-FOUND-SW          PIC X(01) VALUE "N".
+           88  DL100-DAY-FOUND                    VALUE "Y".
+           88  DL100-DAY-NOT-FOUND                VALUE "N".
+
+      *---------------------------------------------------------------*
+      *    WEEKLY TOTALS TABLE - KEY IS YYYY * 100 + ISO-STYLE WEEK    *
+      *    NUMBER (WEEK 1 = DAYS 1-7 OF THE YEAR, AND SO ON).          *
+      *---------------------------------------------------------------*
+       01  DL100-WEEK-TABLE.
+           05  DL100-WEEK-ENTRY OCCURS 100 TIMES.
+               10  DL100-WEEK-KEY          PIC 9(06).
+               10  DL100-WEEK-COUNT        PIC 9(05) COMP.
+       01  DL100-WEEK-COUNT-USED       PIC 9(03) COMP VALUE 0.
+       01  DL100-WEEK-IX               PIC 9(03) COMP.
+       01  DL100-WEEK-FOUND-SW         PIC X(01) VALUE "N".
+           88  DL100-WEEK-FOUND                   VALUE "Y".
+           88  DL100-WEEK-NOT-FOUND               VALUE "N".
+
+      *---------------------------------------------------------------*
+      *    OWNING TEAM TOTALS TABLE.                                  *
+      *---------------------------------------------------------------*
+       01  DL100-TEAM-TABLE.
+           05  DL100-TEAM-ENTRY OCCURS 50 TIMES.
+               10  DL100-TEAM-NAME         PIC X(30).
+               10  DL100-TEAM-COUNT        PIC 9(05) COMP.
+       01  DL100-TEAM-COUNT-USED       PIC 9(03) COMP VALUE 0.
+       01  DL100-TEAM-IX               PIC 9(03) COMP.
+       01  DL100-TEAM-FOUND-SW         PIC X(01) VALUE "N".
+           88  DL100-TEAM-FOUND                   VALUE "Y".
+           88  DL100-TEAM-NOT-FOUND               VALUE "N".
+
+      *---------------------------------------------------------------*
+      *    WORK AREAS FOR DERIVING A WEEK NUMBER FROM CAT-CREATE-DATE *
+      *    (YYYYMMDD) WITHOUT ANY INTRINSIC DATE FUNCTIONS.            *
+      *---------------------------------------------------------------*
+       01  DL100-WORK-DATE-NUM         PIC 9(08).
+       01  DL100-WORK-DATE REDEFINES DL100-WORK-DATE-NUM.
+           05  DL100-WD-YYYY               PIC 9(04).
+           05  DL100-WD-MM                 PIC 9(02).
+           05  DL100-WD-DD                 PIC 9(02).
+
+       01  DL100-CUM-DAYS-TABLE
+               VALUE "000031059090120151181212243273304334".
+           05  DL100-CUM-DAYS OCCURS 12 TIMES PIC 9(03).
+
+       01  DL100-LEAP-SW               PIC X(01) VALUE "N".
+           88  DL100-LEAP-YEAR                    VALUE "Y".
+           88  DL100-NOT-LEAP-YEAR                VALUE "N".
+
+       01  DL100-YEAR-MOD-4            PIC 9(04) COMP.
+       01  DL100-YEAR-MOD-100          PIC 9(04) COMP.
+       01  DL100-YEAR-MOD-400          PIC 9(04) COMP.
+       01  DL100-DIVIDE-QUOTIENT       PIC 9(04) COMP.
+
+       01  DL100-DAY-OF-YEAR           PIC 9(03) COMP.
+       01  DL100-WEEK-NUM              PIC 9(02) COMP.
+       01  DL100-WEEK-NUM-TEMP         PIC 9(03) COMP.
+
+       01  DL100-WEEK-KEY-CALC         PIC 9(06).
+       01  DL100-WKC-R REDEFINES DL100-WEEK-KEY-CALC.
+           05  DL100-WKC-YYYY              PIC 9(04).
+           05  DL100-WKC-WW                PIC 9(02).
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    0000-MAINLINE                                               *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-CATALOG THRU 2000-EXIT
+               UNTIL DL100-CATALOG-EOF.
+           PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - OPEN THE CATALOG FOR SEQUENTIAL READING.  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT MODULE-CATALOG.
+           IF DL100-CATALOG-STATUS NOT = "00"
+               DISPLAY "Unable to open module catalog - MODCAT."
+               SET DL100-CATALOG-EOF TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-READ-CATALOG - READ ONE CATALOG RECORD AND ROLL IT     *
+      *    INTO THE DAY, WEEK AND TEAM TOTALS.                         *
+      *----------------------------------------------------------------*
+       2000-READ-CATALOG.
+           READ MODULE-CATALOG
+               AT END
+                   SET DL100-CATALOG-EOF TO TRUE
+           END-READ.
+
+           IF DL100-CATALOG-NOT-EOF
+               PERFORM 2100-ACCUMULATE-TOTALS THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-ACCUMULATE-TOTALS - ROLL THE CURRENT RECORD INTO ALL   *
+      *    THREE TOTALS TABLES.                                        *
+      *----------------------------------------------------------------*
+       2100-ACCUMULATE-TOTALS.
+           PERFORM 2110-ACCUM-DAY THRU 2110-EXIT.
+           PERFORM 2120-ACCUM-WEEK THRU 2120-EXIT.
+           PERFORM 2130-ACCUM-TEAM THRU 2130-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2110-ACCUM-DAY - FIND OR CREATE THE DAY-TABLE ENTRY FOR     *
+      *    CAT-CREATE-DATE AND ADD ONE TO ITS COUNT.                   *
+      *----------------------------------------------------------------*
+       2110-ACCUM-DAY.
+           SET DL100-DAY-NOT-FOUND TO TRUE.
+           PERFORM 2111-FIND-DAY THRU 2111-EXIT
+               VARYING DL100-DAY-IX FROM 1 BY 1
+               UNTIL DL100-DAY-IX > DL100-DAY-COUNT-USED
+                   OR DL100-DAY-FOUND.
+
+           IF DL100-DAY-NOT-FOUND
+               ADD 1 TO DL100-DAY-COUNT-USED
+               MOVE DL100-DAY-COUNT-USED TO DL100-DAY-IX
+               MOVE CAT-CREATE-DATE TO DL100-DAY-DATE(DL100-DAY-IX)
+               MOVE 0 TO DL100-DAY-COUNT(DL100-DAY-IX)
+           END-IF.
+
+           ADD 1 TO DL100-DAY-COUNT(DL100-DAY-IX).
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2111-FIND-DAY - COMPARE ONE DAY-TABLE ENTRY TO THE CURRENT  *
+      *    RECORD'S CREATE DATE.                                       *
+      *----------------------------------------------------------------*
+       2111-FIND-DAY.
+           IF DL100-DAY-DATE(DL100-DAY-IX) = CAT-CREATE-DATE
+               SET DL100-DAY-FOUND TO TRUE
+           END-IF.
+       2111-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2120-ACCUM-WEEK - DERIVE THE WEEK KEY FOR THE CURRENT       *
+      *    RECORD, THEN FIND OR CREATE ITS WEEK-TABLE ENTRY.           *
+      *----------------------------------------------------------------*
+       2120-ACCUM-WEEK.
+           PERFORM 2115-COMPUTE-WEEK-KEY THRU 2115-EXIT.
+
+           SET DL100-WEEK-NOT-FOUND TO TRUE.
+           PERFORM 2121-FIND-WEEK THRU 2121-EXIT
+               VARYING DL100-WEEK-IX FROM 1 BY 1
+               UNTIL DL100-WEEK-IX > DL100-WEEK-COUNT-USED
+                   OR DL100-WEEK-FOUND.
+
+           IF DL100-WEEK-NOT-FOUND
+               ADD 1 TO DL100-WEEK-COUNT-USED
+               MOVE DL100-WEEK-COUNT-USED TO DL100-WEEK-IX
+               MOVE DL100-WEEK-KEY-CALC TO DL100-WEEK-KEY(DL100-WEEK-IX)
+               MOVE 0 TO DL100-WEEK-COUNT(DL100-WEEK-IX)
+           END-IF.
+
+           ADD 1 TO DL100-WEEK-COUNT(DL100-WEEK-IX).
+       2120-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2121-FIND-WEEK - COMPARE ONE WEEK-TABLE ENTRY TO THE        *
+      *    WEEK KEY JUST CALCULATED.                                   *
+      *----------------------------------------------------------------*
+       2121-FIND-WEEK.
+           IF DL100-WEEK-KEY(DL100-WEEK-IX) = DL100-WEEK-KEY-CALC
+               SET DL100-WEEK-FOUND TO TRUE
+           END-IF.
+       2121-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2115-COMPUTE-WEEK-KEY - BUILD DL100-WEEK-KEY-CALC (YYYY00WW)*
+      *    FROM CAT-CREATE-DATE USING A CUMULATIVE-DAYS-PER-MONTH      *
+      *    TABLE AND A LEAP YEAR CHECK - NO INTRINSIC DATE FUNCTIONS.  *
+      *----------------------------------------------------------------*
+       2115-COMPUTE-WEEK-KEY.
+           MOVE CAT-CREATE-DATE TO DL100-WORK-DATE-NUM.
+           PERFORM 2116-CHECK-LEAP-YEAR THRU 2116-EXIT.
+
+           MOVE DL100-CUM-DAYS(DL100-WD-MM) TO DL100-DAY-OF-YEAR.
+           ADD DL100-WD-DD TO DL100-DAY-OF-YEAR.
+           IF DL100-LEAP-YEAR AND DL100-WD-MM > 2
+               ADD 1 TO DL100-DAY-OF-YEAR
+           END-IF.
+
+           SUBTRACT 1 FROM DL100-DAY-OF-YEAR GIVING DL100-WEEK-NUM-TEMP.
+           DIVIDE DL100-WEEK-NUM-TEMP BY 7 GIVING DL100-WEEK-NUM.
+           ADD 1 TO DL100-WEEK-NUM.
+
+           MOVE DL100-WD-YYYY TO DL100-WKC-YYYY.
+           MOVE DL100-WEEK-NUM TO DL100-WKC-WW.
+       2115-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2116-CHECK-LEAP-YEAR - SET DL100-LEAP-SW FOR DL100-WD-YYYY. *
+      *----------------------------------------------------------------*
+       2116-CHECK-LEAP-YEAR.
+           SET DL100-NOT-LEAP-YEAR TO TRUE.
+           DIVIDE DL100-WD-YYYY BY 4
+               GIVING DL100-DIVIDE-QUOTIENT
+               REMAINDER DL100-YEAR-MOD-4.
+           IF DL100-YEAR-MOD-4 = 0
+               DIVIDE DL100-WD-YYYY BY 100
+                   GIVING DL100-DIVIDE-QUOTIENT
+                   REMAINDER DL100-YEAR-MOD-100
+               IF DL100-YEAR-MOD-100 = 0
+                   DIVIDE DL100-WD-YYYY BY 400
+                       GIVING DL100-DIVIDE-QUOTIENT
+                       REMAINDER DL100-YEAR-MOD-400
+                   IF DL100-YEAR-MOD-400 = 0
+                       SET DL100-LEAP-YEAR TO TRUE
+                   END-IF
+               ELSE
+                   SET DL100-LEAP-YEAR TO TRUE
+               END-IF
+           END-IF.
+       2116-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2130-ACCUM-TEAM - FIND OR CREATE THE TEAM-TABLE ENTRY FOR   *
+      *    CAT-OWNING-TEAM AND ADD ONE TO ITS COUNT.                   *
+      *----------------------------------------------------------------*
+       2130-ACCUM-TEAM.
+           SET DL100-TEAM-NOT-FOUND TO TRUE.
+           PERFORM 2131-FIND-TEAM THRU 2131-EXIT
+               VARYING DL100-TEAM-IX FROM 1 BY 1
+               UNTIL DL100-TEAM-IX > DL100-TEAM-COUNT-USED
+                   OR DL100-TEAM-FOUND.
+
+           IF DL100-TEAM-NOT-FOUND
+               ADD 1 TO DL100-TEAM-COUNT-USED
+               MOVE DL100-TEAM-COUNT-USED TO DL100-TEAM-IX
+               MOVE CAT-OWNING-TEAM TO DL100-TEAM-NAME(DL100-TEAM-IX)
+               MOVE 0 TO DL100-TEAM-COUNT(DL100-TEAM-IX)
+           END-IF.
+
+           ADD 1 TO DL100-TEAM-COUNT(DL100-TEAM-IX).
+       2130-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2131-FIND-TEAM - COMPARE ONE TEAM-TABLE ENTRY TO THE        *
+      *    CURRENT RECORD'S OWNING TEAM.                                *
+      *----------------------------------------------------------------*
+       2131-FIND-TEAM.
+           IF DL100-TEAM-NAME(DL100-TEAM-IX) = CAT-OWNING-TEAM
+               SET DL100-TEAM-FOUND TO TRUE
+           END-IF.
+       2131-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8000-PRINT-REPORT - DISPLAY THE THREE TOTALS SECTIONS.      *
+      *----------------------------------------------------------------*
+       8000-PRINT-REPORT.
+           DISPLAY " ".
+           DISPLAY "Module Provisioning Summary".
+           DISPLAY "============================".
+
+           DISPLAY " ".
+           DISPLAY "Totals by day (YYYYMMDD):".
+           PERFORM 8100-PRINT-ONE-DAY THRU 8100-EXIT
+               VARYING DL100-DAY-IX FROM 1 BY 1
+               UNTIL DL100-DAY-IX > DL100-DAY-COUNT-USED.
+
+           DISPLAY " ".
+           DISPLAY "Totals by week (YYYY00WW):".
+           PERFORM 8200-PRINT-ONE-WEEK THRU 8200-EXIT
+               VARYING DL100-WEEK-IX FROM 1 BY 1
+               UNTIL DL100-WEEK-IX > DL100-WEEK-COUNT-USED.
+
+           DISPLAY " ".
+           DISPLAY "Totals by owning team:".
+           PERFORM 8300-PRINT-ONE-TEAM THRU 8300-EXIT
+               VARYING DL100-TEAM-IX FROM 1 BY 1
+               UNTIL DL100-TEAM-IX > DL100-TEAM-COUNT-USED.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8100-PRINT-ONE-DAY - DISPLAY ONE DAY-TABLE LINE.            *
+      *----------------------------------------------------------------*
+       8100-PRINT-ONE-DAY.
+           DISPLAY "  " DL100-DAY-DATE(DL100-DAY-IX) " - "
+                   DL100-DAY-COUNT(DL100-DAY-IX) " module(s)".
+       8100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8200-PRINT-ONE-WEEK - DISPLAY ONE WEEK-TABLE LINE.          *
+      *----------------------------------------------------------------*
+       8200-PRINT-ONE-WEEK.
+           DISPLAY "  " DL100-WEEK-KEY(DL100-WEEK-IX) " - "
+                   DL100-WEEK-COUNT(DL100-WEEK-IX) " module(s)".
+       8200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8300-PRINT-ONE-TEAM - DISPLAY ONE TEAM-TABLE LINE.          *
+      *----------------------------------------------------------------*
+       8300-PRINT-ONE-TEAM.
+           DISPLAY "  " DL100-TEAM-NAME(DL100-TEAM-IX) " - "
+                   DL100-TEAM-COUNT(DL100-TEAM-IX) " module(s)".
+       8300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9000-TERMINATE - CLOSE THE CATALOG.                         *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE MODULE-CATALOG.
+       9000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
