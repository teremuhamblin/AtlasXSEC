@@ -0,0 +1,326 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  DECOMMISSION-MODULE
+      *    AUTHOR.      D. LAMBERT
+      *    INSTALLATION. THEMADDOGTMDG - PLATFORM ENGINEERING
+      *    DATE-WRITTEN. 2026-08-09
+      *    DATE-COMPILED.
+      *
+      *    REMARKS.
+      *        COMPANION TO CREATE-MODULE.  RETIRES A MODULE THAT
+      *        CREATE-MODULE PREVIOUSLY PROVISIONED BY MOVING ITS
+      *        API/INTERNAL/CORE TREE UNDER COM/THEMADDOGTMDG/<MODULE>
+      *        OUT TO AN ARCHIVE DIRECTORY (NEVER DELETED OUTRIGHT) AND
+      *        MARKING THE MODULE-CATALOG ENTRY DECOMMISSIONED.
+      *
+      *    MODIFICATION HISTORY.
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------------
+      *    2026-08-09 DL100 ORIGINAL PROGRAM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECOMMISSION-MODULE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MODULE-AUDIT-LOG ASSIGN TO "MODAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-AUDIT-STATUS.
+
+           SELECT MODULE-CATALOG ASSIGN TO "MODCAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-MODULE-NAME
+               FILE STATUS IS DL100-CATALOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MODULE-AUDIT-LOG
+           RECORD CONTAINS 90 CHARACTERS.
+       COPY "modaud.cpy".
+
+       FD  MODULE-CATALOG.
+       COPY "modcat.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  DL100-AUDIT-STATUS          PIC X(02).
+       77  DL100-CATALOG-STATUS        PIC X(02).
+       77  DL100-OPERATOR-ID           PIC X(10).
+
+       01  MODULE-NAME                 PIC X(50).
+       01  CMD                         PIC X(400).
+
+      *---------------------------------------------------------------*
+      *    MODULE NAME VALIDATION SWITCHES AND SCAN WORK AREAS.       *
+      *---------------------------------------------------------------*
+       01  DL100-VALID-NAME-SW         PIC X(01) VALUE "N".
+           88  DL100-VALID-NAME                  VALUE "Y".
+           88  DL100-INVALID-NAME                VALUE "N".
+
+       01  DL100-SEEN-SPACE-SW         PIC X(01) VALUE "N".
+           88  DL100-SEEN-SPACE                   VALUE "Y".
+           88  DL100-NOT-SEEN-SPACE                VALUE "N".
+
+       01  DL100-IX                    PIC 9(03) COMP.
+       01  DL100-CHAR                  PIC X(01).
+
+      *---------------------------------------------------------------*
+      *    CATALOG LOOKUP SWITCH.                                    *
+      *---------------------------------------------------------------*
+       01  DL100-FOUND-SW              PIC X(01) VALUE "N".
+           88  DL100-MODULE-FOUND                 VALUE "Y".
+           88  DL100-MODULE-NOT-FOUND             VALUE "N".
+
+      *---------------------------------------------------------------*
+      *    TIMESTAMP WORK AREA, BUILT FROM CURRENT-DATE AT RUN TIME.  *
+      *---------------------------------------------------------------*
+       01  DL100-CURRENT-DATE.
+           05  DL100-CD-YYYYMMDD        PIC 9(08).
+           05  DL100-CD-HHMMSS          PIC 9(06).
+           05  FILLER                   PIC X(09).
+
+       01  DL100-TIMESTAMP-OUT          PIC X(20).
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    0000-MAINLINE                                               *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-GET-MODULE-NAME THRU 2000-EXIT
+               UNTIL DL100-VALID-NAME.
+           PERFORM 3000-DECOMMISSION-MODULE THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - ESTABLISH OPERATOR ID AND OPEN FILES.     *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING.
+           ACCEPT DL100-OPERATOR-ID.
+
+           OPEN EXTEND MODULE-AUDIT-LOG.
+           IF DL100-AUDIT-STATUS = "05" OR DL100-AUDIT-STATUS = "35"
+               OPEN OUTPUT MODULE-AUDIT-LOG
+           END-IF.
+
+           OPEN I-O MODULE-CATALOG.
+           IF DL100-CATALOG-STATUS = "05" OR DL100-CATALOG-STATUS = "35"
+               OPEN OUTPUT MODULE-CATALOG
+               CLOSE MODULE-CATALOG
+               OPEN I-O MODULE-CATALOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-GET-MODULE-NAME - GET AND VALIDATE THE MODULE NAME.   *
+      *----------------------------------------------------------------*
+       2000-GET-MODULE-NAME.
+           DISPLAY "Enter module name to decommission: "
+               WITH NO ADVANCING.
+           ACCEPT MODULE-NAME.
+           PERFORM 2100-VALIDATE-MODULE-NAME THRU 2100-EXIT.
+           IF DL100-INVALID-NAME
+               DISPLAY "Module name must be letters and digits only "
+                       "- try again."
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-VALIDATE-MODULE-NAME - REJECT ANYTHING BUT A CLEAN     *
+      *    ALPHANUMERIC NAME - NO SPACES, SLASHES OR SHELL METACHARS.  *
+      *----------------------------------------------------------------*
+       2100-VALIDATE-MODULE-NAME.
+           SET DL100-VALID-NAME TO TRUE.
+           SET DL100-NOT-SEEN-SPACE TO TRUE.
+
+           PERFORM 2105-VALIDATE-CHAR THRU 2105-EXIT
+               VARYING DL100-IX FROM 1 BY 1 UNTIL DL100-IX > 50.
+
+           IF MODULE-NAME = SPACES
+               SET DL100-INVALID-NAME TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2105-VALIDATE-CHAR - CHECK ONE CHARACTER OF MODULE-NAME.    *
+      *----------------------------------------------------------------*
+       2105-VALIDATE-CHAR.
+           MOVE MODULE-NAME(DL100-IX:1) TO DL100-CHAR.
+           IF DL100-CHAR = SPACE
+               SET DL100-SEEN-SPACE TO TRUE
+           ELSE
+               IF DL100-SEEN-SPACE
+                   SET DL100-INVALID-NAME TO TRUE
+               END-IF
+               IF DL100-CHAR IS NOT ALPHABETIC
+                   AND DL100-CHAR IS NOT NUMERIC
+                   SET DL100-INVALID-NAME TO TRUE
+               END-IF
+           END-IF.
+       2105-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-DECOMMISSION-MODULE - LOOK UP THE CATALOG ENTRY AND,   *
+      *    IF IT IS AN ACTIVE MODULE, ARCHIVE ITS TREE AND RETIRE IT.  *
+      *----------------------------------------------------------------*
+       3000-DECOMMISSION-MODULE.
+           PERFORM 3100-LOOKUP-CATALOG THRU 3100-EXIT.
+
+           IF DL100-MODULE-NOT-FOUND
+               DISPLAY "Not in catalog, nothing to decommission: "
+                       MODULE-NAME
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF CAT-STATUS = "DECOMMISSIONED"
+               DISPLAY "Module already decommissioned: " MODULE-NAME
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM 3200-ARCHIVE-DIRECTORIES THRU 3200-EXIT.
+           PERFORM 3300-UPDATE-CATALOG-ENTRY THRU 3300-EXIT.
+           PERFORM 3400-WRITE-AUDIT-ENTRY THRU 3400-EXIT.
+
+           DISPLAY "Module decommissioned: " MODULE-NAME.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3100-LOOKUP-CATALOG - READ THE CATALOG ENTRY FOR THE        *
+      *    MODULE BEING DECOMMISSIONED.                                *
+      *----------------------------------------------------------------*
+       3100-LOOKUP-CATALOG.
+           SET DL100-MODULE-NOT-FOUND TO TRUE.
+           MOVE SPACES TO CAT-MODULE-NAME.
+           MOVE MODULE-NAME TO CAT-MODULE-NAME.
+           READ MODULE-CATALOG
+               KEY IS CAT-MODULE-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET DL100-MODULE-FOUND TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3200-ARCHIVE-DIRECTORIES - MOVE THE API/INTERNAL/CORE TREE  *
+      *    UNDER ARCHIVE/, CREATING THE PARENT PATH FIRST.  THIS NEVER *
+      *    DELETES THE MODULE, IT ONLY RELOCATES IT.                   *
+      *----------------------------------------------------------------*
+       3200-ARCHIVE-DIRECTORIES.
+           MOVE SPACES TO CMD
+           STRING "mkdir -p archive/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  INTO CMD
+           END-STRING
+           CALL "SYSTEM" USING CMD.
+
+           MOVE SPACES TO CMD
+           STRING "mv " DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/api " DELIMITED BY SIZE
+                  "archive/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/api" DELIMITED BY SIZE
+                  INTO CMD
+           END-STRING
+           CALL "SYSTEM" USING CMD.
+
+           MOVE SPACES TO CMD
+           STRING "mv " DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/internal " DELIMITED BY SIZE
+                  "archive/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/internal" DELIMITED BY SIZE
+                  INTO CMD
+           END-STRING
+           CALL "SYSTEM" USING CMD.
+
+           MOVE SPACES TO CMD
+           STRING "mv " DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/core " DELIMITED BY SIZE
+                  "archive/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/core" DELIMITED BY SIZE
+                  INTO CMD
+           END-STRING
+           CALL "SYSTEM" USING CMD.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3300-UPDATE-CATALOG-ENTRY - MARK THE CATALOG ENTRY          *
+      *    DECOMMISSIONED WITH TODAY'S DATE.                           *
+      *----------------------------------------------------------------*
+       3300-UPDATE-CATALOG-ENTRY.
+           ACCEPT DL100-CD-YYYYMMDD FROM DATE YYYYMMDD.
+
+           MOVE "DECOMMISSIONED"  TO CAT-STATUS.
+           MOVE DL100-CD-YYYYMMDD TO CAT-DECOM-DATE.
+
+           REWRITE CAT-RECORD
+               INVALID KEY
+                   DISPLAY "Warning - could not update catalog for: "
+                           MODULE-NAME
+           END-REWRITE.
+       3300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3400-WRITE-AUDIT-ENTRY - APPEND A DECOMMISSION LINE TO THE  *
+      *    SAME AUDIT LOG CREATE-MODULE WRITES TO.                     *
+      *----------------------------------------------------------------*
+       3400-WRITE-AUDIT-ENTRY.
+           ACCEPT DL100-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT DL100-CD-HHMMSS FROM TIME.
+
+           MOVE SPACES TO DL100-TIMESTAMP-OUT
+           STRING DL100-CD-YYYYMMDD "-" DL100-CD-HHMMSS
+                  DELIMITED BY SIZE
+                  INTO DL100-TIMESTAMP-OUT
+           END-STRING.
+
+           MOVE SPACES TO AUD-RECORD.
+           MOVE MODULE-NAME         TO AUD-MODULE-NAME.
+           MOVE "DECOMMISSION"      TO AUD-ACTION.
+           MOVE DL100-TIMESTAMP-OUT TO AUD-TIMESTAMP.
+           MOVE DL100-OPERATOR-ID   TO AUD-OPERATOR-ID.
+           WRITE AUD-RECORD.
+       3400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9000-TERMINATE - CLOSE FILES.                               *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE MODULE-AUDIT-LOG.
+           CLOSE MODULE-CATALOG.
+       9000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
