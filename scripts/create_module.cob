@@ -1,47 +1,702 @@
-IDENTIFICATION DIVISION.
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  CREATE-MODULE
+      *    AUTHOR.      D. LAMBERT
+      *    INSTALLATION. THEMADDOGTMDG - PLATFORM ENGINEERING
+      *    DATE-WRITTEN. 2024-02-11
+      *    DATE-COMPILED.
+      *
+      *    REMARKS.
+      *        SCAFFOLDS A NEW CODE MODULE UNDER
+      *        <MODULE>/SRC/MAIN/JAVA/COM/THEMADDOGTMDG/<MODULE>/...
+      *        BY BUILDING THE API, INTERNAL AND CORE DIRECTORIES AND
+      *        APPENDING AN ENTRY TO THE MODULE AUDIT LOG SO THERE IS
+      *        A RECORD OF WHO PROVISIONED WHAT, AND WHEN.
+      *
+      *    MODIFICATION HISTORY.
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------------
+      *    2024-02-11 DL100 ORIGINAL PROGRAM.
+      *    2026-08-09 DL100 MOVED TO FIXED FORMAT / SHOP STANDARDS.
+      *                     ADDED MODULE-AUDIT-LOG SO EVERY RUN LEAVES
+      *                     A RECORD OF MODULE, OPERATOR AND TIMESTAMP.
+      *    2026-08-09 DL100 REJECT MODULE NAMES CONTAINING ANYTHING
+      *                     OTHER THAN LETTERS AND DIGITS BEFORE CMD
+      *                     IS EVER BUILT.
+      *    2026-08-09 DL100 ADDED BATCH MODE - READS MODULE NAMES ONE
+      *                     PER RECORD FROM MODULE-REQUEST AND RUNS
+      *                     EACH THROUGH THE SAME PROVISIONING LOGIC.
+      *    2026-08-09 DL100 SKIP MODULES WHOSE API DIRECTORY ALREADY
+      *                     EXISTS INSTEAD OF SILENTLY RE-ISSUING THE
+      *                     SAME MKDIR CALLS.  ALSO FIXED THE MKDIR
+      *                     PATH BUILD TO TRIM MODULE-NAME (DELIMITED
+      *                     BY SPACE) INSTEAD OF EMBEDDING THE WHOLE
+      *                     50-BYTE PADDED FIELD, WHICH WAS EXPLODING
+      *                     THE SRC/MAIN/JAVA/... SEGMENT INTO SEPARATE
+      *                     MKDIR ARGUMENTS AND LEAVING MODULES FLAT.
+      *    2026-08-09 DL100 SCAFFOLD A STARTER POM.XML, README.MD AND
+      *                     PER-PACKAGE PACKAGE-INFO.JAVA SO A FRESH
+      *                     MODULE COMPILES ON DAY ONE.
+      *    2026-08-09 DL100 ADDED A DRY-RUN PROMPT - ON Y, THE MKDIR
+      *                     COMMANDS ARE DISPLAYED INSTEAD OF ISSUED
+      *                     AND NO SCAFFOLD OR AUDIT ENTRY IS WRITTEN.
+      *    2026-08-09 DL100 ADDED MODULE-CATALOG (INDEXED) SO EVERY
+      *                     SUCCESSFUL PROVISIONING RUN RECORDS THE
+      *                     MODULE, OWNING TEAM, CREATE DATE AND STATUS.
+      *                     THE EXISTENCE CHECK NOW CONSULTS THE
+      *                     CATALOG FIRST, FALLING BACK TO THE
+      *                     FILESYSTEM CHECK FOR MODULES PREDATING IT.
+      *    2026-08-09 DL100 BATCH RUNS NOW CHECKPOINT THE LAST MODULE
+      *                     FULLY PROCESSED.  A RUN THAT STOPS PARTWAY
+      *                     THROUGH THE REQUEST FILE CAN BE RESTARTED
+      *                     AND WILL SKIP FORWARD PAST EVERYTHING IT
+      *                     ALREADY HANDLED INSTEAD OF REDOING THE LIST.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CREATE-MODULE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MODULE-AUDIT-LOG ASSIGN TO "MODAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-AUDIT-STATUS.
+
+           SELECT MODULE-REQUEST ASSIGN TO "MODREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-REQUEST-STATUS.
+
+           SELECT SCAFFOLD-OUT ASSIGN DYNAMIC DL100-SCAFFOLD-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-SCAFFOLD-STATUS.
+
+           SELECT MODULE-CATALOG ASSIGN TO "MODCAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-MODULE-NAME
+               FILE STATUS IS DL100-CATALOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "MODCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MODULE-AUDIT-LOG
+           RECORD CONTAINS 90 CHARACTERS.
+       COPY "modaud.cpy".
+
+       FD  MODULE-REQUEST
+           RECORD CONTAINS 30 CHARACTERS.
+       COPY "modreq.cpy".
+
+       FD  MODULE-CATALOG.
+       COPY "modcat.cpy".
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       COPY "modckpt.cpy".
+
+       FD  SCAFFOLD-OUT
+           RECORD CONTAINS 200 CHARACTERS.
+       01  SCAFFOLD-LINE               PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 MODULE-NAME PIC X(50).
-       01 CMD PIC X(400).
+       77  DL100-AUDIT-STATUS          PIC X(02).
+       77  DL100-REQUEST-STATUS        PIC X(02).
+       77  DL100-SCAFFOLD-STATUS       PIC X(02).
+       77  DL100-CATALOG-STATUS        PIC X(02).
+       77  DL100-CKPT-STATUS           PIC X(02).
+       77  DL100-OPERATOR-ID           PIC X(10).
+       77  DL100-OWNING-TEAM           PIC X(30).
+
+       01  DL100-RESUME-MODULE         PIC X(30) VALUE SPACES.
+
+       01  DL100-SKIPPING-SW           PIC X(01) VALUE "N".
+           88  DL100-SKIPPING                     VALUE "Y".
+           88  DL100-NOT-SKIPPING                 VALUE "N".
+
+       01  DL100-SCAFFOLD-PATH         PIC X(200) VALUE SPACES.
+       01  DL100-PKG-DIR               PIC X(08) VALUE SPACES.
+
+       01  DL100-RUN-MODE-SW           PIC X(01) VALUE "S".
+           88  DL100-BATCH-MODE                  VALUE "B" "b".
+           88  DL100-SINGLE-MODE                  VALUE "S" "s".
+
+       01  DL100-REQUEST-EOF-SW        PIC X(01) VALUE "N".
+           88  DL100-REQUEST-EOF                  VALUE "Y".
+           88  DL100-REQUEST-NOT-EOF              VALUE "N".
+
+       01  DL100-DRYRUN-SW             PIC X(01) VALUE "N".
+           88  DL100-DRY-RUN                      VALUE "Y" "y".
+           88  DL100-LIVE-RUN                      VALUE "N" "n".
+
+       01  MODULE-NAME                 PIC X(50).
+       01  CMD                         PIC X(400).
+
+      *---------------------------------------------------------------*
+      *    MODULE NAME VALIDATION SWITCHES AND SCAN WORK AREAS.       *
+      *---------------------------------------------------------------*
+       01  DL100-VALID-NAME-SW         PIC X(01) VALUE "N".
+           88  DL100-VALID-NAME                  VALUE "Y".
+           88  DL100-INVALID-NAME                VALUE "N".
+
+       01  DL100-SEEN-SPACE-SW         PIC X(01) VALUE "N".
+           88  DL100-SEEN-SPACE                   VALUE "Y".
+           88  DL100-NOT-SEEN-SPACE                VALUE "N".
+
+       01  DL100-IX                    PIC 9(03) COMP.
+       01  DL100-CHAR                  PIC X(01).
+
+      *---------------------------------------------------------------*
+      *    EXISTING-MODULE CHECK WORK AREAS (REQUEST 003).            *
+      *---------------------------------------------------------------*
+       01  DL100-EXISTS-SW             PIC X(01) VALUE "N".
+           88  DL100-MODULE-EXISTS               VALUE "Y".
+           88  DL100-MODULE-NOT-EXISTS            VALUE "N".
+
+       01  DL100-CHECK-PATH            PIC X(200).
+       01  DL100-CHECK-INFO            PIC X(36).
+       01  DL100-CHECK-RC              PIC 9(08) COMP.
+
+      *---------------------------------------------------------------*
+      *    TIMESTAMP WORK AREA, BUILT FROM CURRENT-DATE AT RUN TIME.  *
+      *---------------------------------------------------------------*
+       01  DL100-CURRENT-DATE.
+           05  DL100-CD-YYYYMMDD        PIC 9(08).
+           05  DL100-CD-HHMMSS          PIC 9(06).
+           05  FILLER                   PIC X(09).
+
+       01  DL100-TIMESTAMP-OUT          PIC X(20).
 
        PROCEDURE DIVISION.
+      *================================================================*
+      *    0000-MAINLINE                                               *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1500-GET-RUN-MODE THRU 1500-EXIT.
+           IF DL100-BATCH-MODE
+               PERFORM 2500-BATCH-RUN THRU 2500-EXIT
+           ELSE
+               PERFORM 2000-GET-MODULE-NAME THRU 2000-EXIT
+                   UNTIL DL100-VALID-NAME
+               PERFORM 3000-PROCESS-MODULE THRU 3000-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - ESTABLISH OPERATOR ID AND OPEN LOG.       *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING.
+           ACCEPT DL100-OPERATOR-ID.
+
+           DISPLAY "Enter owning team: " WITH NO ADVANCING.
+           ACCEPT DL100-OWNING-TEAM.
+
+           OPEN EXTEND MODULE-AUDIT-LOG.
+           IF DL100-AUDIT-STATUS = "05" OR DL100-AUDIT-STATUS = "35"
+               OPEN OUTPUT MODULE-AUDIT-LOG
+           END-IF.
+
+           OPEN I-O MODULE-CATALOG.
+           IF DL100-CATALOG-STATUS = "05" OR DL100-CATALOG-STATUS = "35"
+               OPEN OUTPUT MODULE-CATALOG
+               CLOSE MODULE-CATALOG
+               OPEN I-O MODULE-CATALOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1500-GET-RUN-MODE - SINGLE MODULE OR BATCH REQUEST FILE.    *
+      *----------------------------------------------------------------*
+       1500-GET-RUN-MODE.
+           DISPLAY "Run mode - (S)ingle module or (B)atch file: "
+               WITH NO ADVANCING.
+           ACCEPT DL100-RUN-MODE-SW.
+
+           DISPLAY "Dry run only - preview, do not create (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT DL100-DRYRUN-SW.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-GET-MODULE-NAME - GET AND VALIDATE THE MODULE NAME.   *
+      *    LOOPS (VIA THE MAINLINE PERFORM) UNTIL A CLEAN ALPHANUMERIC*
+      *    NAME IS ENTERED - NOTHING INVALID EVER REACHES CMD.        *
+      *----------------------------------------------------------------*
+       2000-GET-MODULE-NAME.
+           DISPLAY "Enter module name: " WITH NO ADVANCING.
            ACCEPT MODULE-NAME.
+           PERFORM 3100-VALIDATE-MODULE-NAME THRU 3100-EXIT.
+           IF DL100-INVALID-NAME
+               DISPLAY "Module name must be letters and digits only "
+                       "- try again."
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3100-VALIDATE-MODULE-NAME - REJECT ANYTHING BUT A CLEAN     *
+      *    ALPHANUMERIC NAME - NO SPACES, SLASHES OR SHELL METACHARS.  *
+      *----------------------------------------------------------------*
+       3100-VALIDATE-MODULE-NAME.
+           SET DL100-VALID-NAME TO TRUE.
+           SET DL100-NOT-SEEN-SPACE TO TRUE.
+
+           PERFORM 3105-VALIDATE-CHAR THRU 3105-EXIT
+               VARYING DL100-IX FROM 1 BY 1 UNTIL DL100-IX > 50.
+
+           IF MODULE-NAME = SPACES
+               SET DL100-INVALID-NAME TO TRUE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3105-VALIDATE-CHAR - CHECK ONE CHARACTER OF MODULE-NAME.    *
+      *----------------------------------------------------------------*
+       3105-VALIDATE-CHAR.
+           MOVE MODULE-NAME(DL100-IX:1) TO DL100-CHAR.
+           IF DL100-CHAR = SPACE
+               SET DL100-SEEN-SPACE TO TRUE
+           ELSE
+               IF DL100-SEEN-SPACE
+                   SET DL100-INVALID-NAME TO TRUE
+               END-IF
+               IF DL100-CHAR IS NOT ALPHABETIC
+                   AND DL100-CHAR IS NOT NUMERIC
+                   SET DL100-INVALID-NAME TO TRUE
+               END-IF
+           END-IF.
+       3105-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2500-BATCH-RUN - OPEN THE REQUEST FILE AND PROCESS EVERY    *
+      *    MODULE NAME IN IT, ONE RECORD AT A TIME.                   *
+      *----------------------------------------------------------------*
+       2500-BATCH-RUN.
+           OPEN INPUT MODULE-REQUEST.
+           IF DL100-REQUEST-STATUS NOT = "00"
+               DISPLAY "Unable to open module request file - MODREQ."
+               GO TO 2500-EXIT
+           END-IF.
+
+           PERFORM 2550-LOAD-CHECKPOINT THRU 2550-EXIT.
+
+           PERFORM 2600-PROCESS-REQUEST-RECORD THRU 2600-EXIT
+               UNTIL DL100-REQUEST-EOF.
+
+           CLOSE MODULE-REQUEST.
+           PERFORM 2700-CLEAR-CHECKPOINT THRU 2700-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2550-LOAD-CHECKPOINT - IF A PRIOR BATCH RUN LEFT A          *
+      *    CHECKPOINT BEHIND, REMEMBER THE LAST MODULE IT FULLY        *
+      *    COMPLETED SO 2600-PROCESS-REQUEST-RECORD CAN FAST-FORWARD   *
+      *    PAST EVERYTHING UP TO AND INCLUDING IT.                    *
+      *----------------------------------------------------------------*
+       2550-LOAD-CHECKPOINT.
+           MOVE SPACES TO DL100-RESUME-MODULE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF DL100-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO DL100-RESUME-MODULE
+                   AT END
+                       MOVE SPACES TO DL100-RESUME-MODULE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF DL100-RESUME-MODULE = SPACES
+               SET DL100-NOT-SKIPPING TO TRUE
+           ELSE
+               SET DL100-SKIPPING TO TRUE
+               DISPLAY "Resuming batch after: " DL100-RESUME-MODULE
+           END-IF.
+       2550-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2600-PROCESS-REQUEST-RECORD - READ ONE MODULE NAME AND RUN  *
+      *    IT THROUGH THE SAME VALIDATION AND PROVISIONING LOGIC USED  *
+      *    IN SINGLE MODE.  WHEN RESUMING A PRIOR BATCH, RECORDS UP TO *
+      *    AND INCLUDING THE CHECKPOINTED MODULE ARE SKIPPED.          *
+      *----------------------------------------------------------------*
+       2600-PROCESS-REQUEST-RECORD.
+           MOVE SPACES TO MODULE-NAME.
+           READ MODULE-REQUEST INTO MODULE-NAME
+               AT END
+                   SET DL100-REQUEST-EOF TO TRUE
+           END-READ.
+
+           IF DL100-REQUEST-NOT-EOF
+               IF DL100-SKIPPING
+                   IF MODULE-NAME = DL100-RESUME-MODULE
+                       SET DL100-NOT-SKIPPING TO TRUE
+                   END-IF
+               ELSE
+                   PERFORM 3100-VALIDATE-MODULE-NAME THRU 3100-EXIT
+                   IF DL100-INVALID-NAME
+                       DISPLAY "Skipping invalid module name: "
+                               MODULE-NAME
+                   ELSE
+                       PERFORM 3000-PROCESS-MODULE THRU 3000-EXIT
+                   END-IF
+                   PERFORM 2650-SAVE-CHECKPOINT THRU 2650-EXIT
+               END-IF
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2650-SAVE-CHECKPOINT - RECORD THE MODULE JUST HANDLED AS    *
+      *    THE BATCH'S CURRENT RESTART POINT.                         *
+      *----------------------------------------------------------------*
+       2650-SAVE-CHECKPOINT.
+           MOVE MODULE-NAME TO CKPT-LAST-MODULE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2650-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2700-CLEAR-CHECKPOINT - A BATCH THAT RAN TO NORMAL          *
+      *    COMPLETION HAS NOTHING LEFT TO RESTART FROM, SO BLANK THE   *
+      *    CHECKPOINT OUT AGAIN.                                      *
+      *----------------------------------------------------------------*
+       2700-CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-PROCESS-MODULE - BUILD ONE MODULE'S DIRECTORIES AND    *
+      *    RECORD THE AUDIT ENTRY.  SHARED BY SINGLE AND BATCH MODE.   *
+      *----------------------------------------------------------------*
+       3000-PROCESS-MODULE.
+           PERFORM 3200-CHECK-MODULE-EXISTS THRU 3200-EXIT.
+           IF DL100-MODULE-EXISTS
+               DISPLAY "Module already exists: " MODULE-NAME
+           ELSE
+               PERFORM 3300-BUILD-DIRECTORIES THRU 3300-EXIT
+               IF DL100-LIVE-RUN
+                   PERFORM 3400-SCAFFOLD-FILES THRU 3400-EXIT
+                   PERFORM 4000-WRITE-AUDIT-ENTRY THRU 4000-EXIT
+                   PERFORM 3500-WRITE-CATALOG-ENTRY THRU 3500-EXIT
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3200-CHECK-MODULE-EXISTS - FIND OUT WHETHER THE MODULE'S    *
+      *    API DIRECTORY IS ALREADY ON DISK SO WE DON'T SILENTLY       *
+      *    RE-ISSUE THE SAME MKDIR CALLS AGAINST AN EXISTING MODULE.   *
+      *----------------------------------------------------------------*
+       3200-CHECK-MODULE-EXISTS.
+           SET DL100-MODULE-NOT-EXISTS TO TRUE.
 
+           MOVE SPACES TO CAT-MODULE-NAME.
+           MOVE MODULE-NAME TO CAT-MODULE-NAME.
+           READ MODULE-CATALOG
+               KEY IS CAT-MODULE-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET DL100-MODULE-EXISTS TO TRUE
+           END-READ.
+
+           IF DL100-MODULE-NOT-EXISTS
+               MOVE SPACES TO DL100-CHECK-PATH
+               STRING MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                      MODULE-NAME DELIMITED BY SPACE
+                      "/api" DELIMITED BY SIZE
+                      INTO DL100-CHECK-PATH
+               END-STRING
+
+               CALL "CBL_CHECK_FILE_EXIST" USING DL100-CHECK-PATH
+                                                 DL100-CHECK-INFO
+                   RETURNING DL100-CHECK-RC
+               END-CALL
+               IF DL100-CHECK-RC = 0
+                   SET DL100-MODULE-EXISTS TO TRUE
+               END-IF
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3300-BUILD-DIRECTORIES - ISSUE THE THREE MKDIR CALLS.       *
+      *----------------------------------------------------------------*
+       3300-BUILD-DIRECTORIES.
            MOVE SPACES TO CMD
-           STRING "mkdir -p "
-                  MODULE-NAME
-                  "/src/main/java/com/themaddogtmdg/"
-                  MODULE-NAME
-                  "/api"
-                  DELIMITED BY SIZE
+           STRING "mkdir -p " DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/api" DELIMITED BY SIZE
                   INTO CMD
            END-STRING
-           CALL "SYSTEM" USING CMD.
+           PERFORM 3310-RUN-OR-PREVIEW-CMD THRU 3310-EXIT.
 
            MOVE SPACES TO CMD
-           STRING "mkdir -p "
-                  MODULE-NAME
-                  "/src/main/java/com/themaddogtmdg/"
-                  MODULE-NAME
-                  "/internal"
-                  DELIMITED BY SIZE
+           STRING "mkdir -p " DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/internal" DELIMITED BY SIZE
                   INTO CMD
            END-STRING
-           CALL "SYSTEM" USING CMD.
+           PERFORM 3310-RUN-OR-PREVIEW-CMD THRU 3310-EXIT.
 
            MOVE SPACES TO CMD
-           STRING "mkdir -p "
-                  MODULE-NAME
-                  "/src/main/java/com/themaddogtmdg/"
-                  MODULE-NAME
-                  "/core"
-                  DELIMITED BY SIZE
+           STRING "mkdir -p " DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/core" DELIMITED BY SIZE
                   INTO CMD
            END-STRING
-           CALL "SYSTEM" USING CMD.
+           PERFORM 3310-RUN-OR-PREVIEW-CMD THRU 3310-EXIT.
+
+           IF DL100-LIVE-RUN
+               DISPLAY "Module created: " MODULE-NAME
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3310-RUN-OR-PREVIEW-CMD - ON A DRY RUN, DISPLAY THE MKDIR   *
+      *    COMMAND INSTEAD OF ISSUING IT SO THE OPERATOR CAN CONFIRM   *
+      *    BEFORE COMMITTING.                                         *
+      *----------------------------------------------------------------*
+       3310-RUN-OR-PREVIEW-CMD.
+           IF DL100-DRY-RUN
+               DISPLAY "Preview: " CMD
+           ELSE
+               CALL "SYSTEM" USING CMD
+           END-IF.
+       3310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3400-SCAFFOLD-FILES - DROP A STANDARD SET OF STARTER FILES  *
+      *    INTO THE NEW MODULE SO IT COMPILES ON DAY ONE.              *
+      *----------------------------------------------------------------*
+       3400-SCAFFOLD-FILES.
+           PERFORM 3410-WRITE-POM THRU 3410-EXIT.
+           PERFORM 3420-WRITE-README THRU 3420-EXIT.
+           PERFORM 3430-WRITE-PACKAGE-INFO THRU 3430-EXIT.
+       3400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3410-WRITE-POM - MODULE-ROOT POM.XML STARTER.               *
+      *----------------------------------------------------------------*
+       3410-WRITE-POM.
+           MOVE SPACES TO DL100-SCAFFOLD-PATH.
+           STRING MODULE-NAME DELIMITED BY SPACE
+                  "/pom.xml" DELIMITED BY SIZE
+                  INTO DL100-SCAFFOLD-PATH
+           END-STRING.
+
+           OPEN OUTPUT SCAFFOLD-OUT.
+
+           MOVE "<?xml version=""1.0"" encoding=""UTF-8""?>"
+               TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE "<project xmlns=""http://maven.apache.org/POM/4.0.0"">"
+               TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE "    <modelVersion>4.0.0</modelVersion>"
+               TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE "    <groupId>com.themaddogtmdg</groupId>"
+               TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE SPACES TO SCAFFOLD-LINE
+           STRING "    <artifactId>" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "</artifactId>" DELIMITED BY SIZE
+                  INTO SCAFFOLD-LINE
+           END-STRING
+           WRITE SCAFFOLD-LINE.
+
+           MOVE "    <version>1.0.0-SNAPSHOT</version>"
+               TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE "    <packaging>jar</packaging>"
+               TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE "</project>" TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           CLOSE SCAFFOLD-OUT.
+       3410-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3420-WRITE-README - MODULE-ROOT README.MD STARTER.         *
+      *----------------------------------------------------------------*
+       3420-WRITE-README.
+           MOVE SPACES TO DL100-SCAFFOLD-PATH.
+           STRING MODULE-NAME DELIMITED BY SPACE
+                  "/README.md" DELIMITED BY SIZE
+                  INTO DL100-SCAFFOLD-PATH
+           END-STRING.
+
+           OPEN OUTPUT SCAFFOLD-OUT.
+
+           MOVE SPACES TO SCAFFOLD-LINE
+           STRING "# " DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  INTO SCAFFOLD-LINE
+           END-STRING
+           WRITE SCAFFOLD-LINE.
+
+           MOVE SPACES TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE "Scaffolded by CREATE-MODULE." TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           CLOSE SCAFFOLD-OUT.
+       3420-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3430-WRITE-PACKAGE-INFO - PACKAGE-INFO.JAVA FOR EACH OF THE *
+      *    API, INTERNAL AND CORE PACKAGES.                            *
+      *----------------------------------------------------------------*
+       3430-WRITE-PACKAGE-INFO.
+           MOVE "api"      TO DL100-PKG-DIR.
+           PERFORM 3431-WRITE-ONE-PACKAGE-INFO THRU 3431-EXIT.
+
+           MOVE "internal" TO DL100-PKG-DIR.
+           PERFORM 3431-WRITE-ONE-PACKAGE-INFO THRU 3431-EXIT.
+
+           MOVE "core"     TO DL100-PKG-DIR.
+           PERFORM 3431-WRITE-ONE-PACKAGE-INFO THRU 3431-EXIT.
+       3430-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3431-WRITE-ONE-PACKAGE-INFO - WRITE PACKAGE-INFO.JAVA FOR   *
+      *    THE PACKAGE NAMED IN DL100-PKG-DIR ("api", "internal" OR    *
+      *    "core").                                                    *
+      *----------------------------------------------------------------*
+       3431-WRITE-ONE-PACKAGE-INFO.
+           MOVE SPACES TO DL100-SCAFFOLD-PATH.
+           STRING MODULE-NAME DELIMITED BY SPACE
+                  "/src/main/java/com/themaddogtmdg/" DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "/" DELIMITED BY SIZE
+                  DL100-PKG-DIR DELIMITED BY SPACE
+                  "/package-info.java" DELIMITED BY SIZE
+                  INTO DL100-SCAFFOLD-PATH
+           END-STRING.
+
+           OPEN OUTPUT SCAFFOLD-OUT.
+
+           MOVE "/**" TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE SPACES TO SCAFFOLD-LINE
+           STRING " * " DELIMITED BY SIZE
+                  DL100-PKG-DIR DELIMITED BY SPACE
+                  " package for the " DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  " module." DELIMITED BY SIZE
+                  INTO SCAFFOLD-LINE
+           END-STRING
+           WRITE SCAFFOLD-LINE.
+
+           MOVE " */" TO SCAFFOLD-LINE
+           WRITE SCAFFOLD-LINE.
+
+           MOVE SPACES TO SCAFFOLD-LINE
+           STRING "package com.themaddogtmdg." DELIMITED BY SIZE
+                  MODULE-NAME DELIMITED BY SPACE
+                  "." DELIMITED BY SIZE
+                  DL100-PKG-DIR DELIMITED BY SPACE
+                  ";" DELIMITED BY SIZE
+                  INTO SCAFFOLD-LINE
+           END-STRING
+           WRITE SCAFFOLD-LINE.
+
+           CLOSE SCAFFOLD-OUT.
+       3431-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4000-WRITE-AUDIT-ENTRY - APPEND A LINE TO THE AUDIT LOG.    *
+      *----------------------------------------------------------------*
+       4000-WRITE-AUDIT-ENTRY.
+           ACCEPT DL100-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT DL100-CD-HHMMSS FROM TIME.
+
+           MOVE SPACES TO DL100-TIMESTAMP-OUT
+           STRING DL100-CD-YYYYMMDD "-" DL100-CD-HHMMSS
+                  DELIMITED BY SIZE
+                  INTO DL100-TIMESTAMP-OUT
+           END-STRING.
+
+           MOVE SPACES TO AUD-RECORD.
+           MOVE MODULE-NAME      TO AUD-MODULE-NAME.
+           MOVE "CREATE"         TO AUD-ACTION.
+           MOVE DL100-TIMESTAMP-OUT TO AUD-TIMESTAMP.
+           MOVE DL100-OPERATOR-ID TO AUD-OPERATOR-ID.
+           WRITE AUD-RECORD.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3500-WRITE-CATALOG-ENTRY - RECORD THE MODULE IN THE CENTRAL *
+      *    CATALOG SO OTHER JOBS CAN LOOK IT UP WITHOUT WALKING THE     *
+      *    FILESYSTEM.  USES THE TIMESTAMP ALREADY TAKEN IN 4000.       *
+      *----------------------------------------------------------------*
+       3500-WRITE-CATALOG-ENTRY.
+           MOVE SPACES TO CAT-RECORD.
+           MOVE MODULE-NAME        TO CAT-MODULE-NAME.
+           MOVE DL100-OWNING-TEAM  TO CAT-OWNING-TEAM.
+           MOVE DL100-CD-YYYYMMDD  TO CAT-CREATE-DATE.
+           MOVE "ACTIVE"           TO CAT-STATUS.
+           MOVE ZERO               TO CAT-DECOM-DATE.
+
+           WRITE CAT-RECORD
+               INVALID KEY
+                   DISPLAY "Warning - could not catalog module: "
+                           MODULE-NAME
+           END-WRITE.
+       3500-EXIT.
+           EXIT.
 
-           DISPLAY "Module créé: " MODULE-NAME.
+      *----------------------------------------------------------------*
+      *    9000-TERMINATE - CLOSE FILES.                               *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE MODULE-AUDIT-LOG.
+           CLOSE MODULE-CATALOG.
+       9000-EXIT.
+           EXIT.
 
+       9999-EXIT.
            STOP RUN.
