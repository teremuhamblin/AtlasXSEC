@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    MODCAT.CPY
+      *    RECORD LAYOUT FOR THE MODULE CATALOG (MODULE-CATALOG FILE).
+      *    ONE ENTRY PER PROVISIONED MODULE.  KEYED BY CAT-MODULE-NAME.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------------
+      *    2026-08-09 DL100 ORIGINAL COPYBOOK - MODULE CATALOG.
+      ******************************************************************
+       01  CAT-RECORD.
+           05  CAT-MODULE-NAME         PIC X(30).
+           05  CAT-OWNING-TEAM         PIC X(30).
+           05  CAT-CREATE-DATE         PIC 9(08).
+           05  CAT-STATUS              PIC X(12).
+           05  CAT-DECOM-DATE          PIC 9(08).
+           05  FILLER                  PIC X(10).
