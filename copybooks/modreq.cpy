@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    MODREQ.CPY
+      *    RECORD LAYOUT FOR THE MODULE REQUEST FILE (MODULE-REQUEST).
+      *    ONE MODULE NAME PER RECORD - INPUT TO BATCH PROVISIONING.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------------
+      *    2026-08-09 DL100 ORIGINAL COPYBOOK - BATCH REQUEST LAYOUT.
+      ******************************************************************
+       01  REQ-RECORD.
+           05  REQ-MODULE-NAME         PIC X(30).
