@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    MODCKPT.CPY
+      *    RECORD LAYOUT FOR THE BATCH CHECKPOINT FILE.  HOLDS THE
+      *    LAST MODULE NAME FULLY PROCESSED BY A BATCH RUN SO A
+      *    RESTART CAN RESUME AFTER IT INSTEAD OF FROM THE TOP.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------------
+      *    2026-08-09 DL100 ORIGINAL COPYBOOK - BATCH CHECKPOINT LAYOUT.
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-MODULE        PIC X(30).
