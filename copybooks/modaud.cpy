@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    MODAUD.CPY
+      *    RECORD LAYOUT FOR THE MODULE AUDIT LOG (MODULE-AUDIT-LOG
+      *    FILE).  ONE LINE PER PROVISIONING OR DECOMMISSION EVENT.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------------
+      *    2026-08-09 DL100 ORIGINAL COPYBOOK - AUDIT LOG LAYOUT.
+      ******************************************************************
+       01  AUD-RECORD.
+           05  AUD-MODULE-NAME         PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  AUD-ACTION              PIC X(12).
+           05  FILLER                  PIC X(01).
+           05  AUD-TIMESTAMP           PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  AUD-OPERATOR-ID         PIC X(10).
+           05  FILLER                  PIC X(25).
